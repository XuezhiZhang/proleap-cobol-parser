@@ -0,0 +1,10 @@
+      *================================================================
+      *  SOMEID MASTER / REFERENCE FILE RECORD LAYOUT
+      *  One row per valid SOMEID1, carrying the SOMEID2/SOMEID3
+      *  values ALTERSTMT should see on SOMEFILE for that key.  Used
+      *  to validate SOMEID1/SOMEID2/SOMEID3 before CALLing SOMEPROG.
+      *================================================================
+       01  MASTER-REF-REC.
+           05  MREF-SOMEID1            PIC 9(9).
+           05  MREF-SOMEID2            PIC X(20).
+           05  MREF-SOMEID3            PIC S9(4)   COMP.
