@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTRMNT.
+      *================================================================
+      *  MODIFICATION HISTORY
+      *  ---------------------------------------------------------
+      *  2026-08-08  New online CICS/BMS maintenance transaction for
+      *              the SOMEID1-SOMEID4/SOMEINT parameter set carried
+      *              on SOMEFILE - inquire, add, change, delete.
+      *  2026-08-08  PF5-PF8 now select INQUIRE/ADD/CHANGE/DELETE
+      *              directly, matching the PFLINE footer; the numeric
+      *              edit on SOMEINT now also runs for CHANGE.
+      *  2026-08-08  SOMEID2/SOMEID3 are required on ADD and CHANGE
+      *              only; FUNCTION-INQUIRE no longer rejects a lookup
+      *              that supplies just SOMEID1.
+      *  2026-08-08  RETURN now passes a COMMAREA so EIBCALEN is
+      *              non-zero on re-invocation; initial map now
+      *              cleared with LOW-VALUES so the mapset's INITIAL
+      *              labels survive the first SEND MAP; CHANGE and
+      *              DELETE now check their own RESP after the
+      *              REWRITE/DELETE instead of assuming success.
+      *  2026-08-08  INQUIRE with SOMEID1 left blank now looks the
+      *              record up by SOMEID4 instead, reading the
+      *              SOMEID4 alternate-index path (DATASET SOMEFILX) -
+      *              a correction job chasing a bad return code can
+      *              now random-access the record directly.
+      *================================================================
+      *  NOTE: this source requires the CICS translator; EXEC CICS
+      *  statements are not validated by a plain COBOL compile.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+           COPY ALTRMAP.
+           COPY SOMEFILE REPLACING SOMEFILE-REC BY WS-SOMEFILE-REC.
+
+       01  WS-SOMEID1-KEY              PIC 9(9).
+       01  WS-SOMEID4-KEY              PIC S9(4)   COMP.
+       01  WS-RESP                     PIC S9(8)   COMP.
+       01  WS-FUNCTION                 PIC X.
+           88  FUNCTION-INQUIRE                    VALUE "I".
+           88  FUNCTION-ADD                         VALUE "A".
+           88  FUNCTION-CHANGE                      VALUE "C".
+           88  FUNCTION-DELETE                      VALUE "D".
+       01  WS-VALID-INPUT              PIC X       VALUE "Y".
+           88  INPUT-IS-VALID                      VALUE "Y".
+       01  WS-MSG                      PIC X(79)   VALUE SPACES.
+       01  WS-DUMMY-COMMAREA           PIC X       VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM 0100-SEND-INITIAL-MAP
+               PERFORM 0850-RETURN-AND-WAIT
+           ELSE
+               EXEC CICS RECEIVE MAP("ALTRMNT1")
+                                 MAPSET("ALTRMAP")
+                                 INTO(ALTRMNT1I)
+                                 RESP(WS-RESP)
+               END-EXEC
+               EVALUATE EIBAID
+                   WHEN DFHPF3
+                       PERFORM 0800-EXIT
+                   WHEN DFHPF5
+                       MOVE "I" TO FUNCI
+                       PERFORM 0200-VALIDATE-AND-PROCESS
+                       PERFORM 0850-RETURN-AND-WAIT
+                   WHEN DFHPF6
+                       MOVE "A" TO FUNCI
+                       PERFORM 0200-VALIDATE-AND-PROCESS
+                       PERFORM 0850-RETURN-AND-WAIT
+                   WHEN DFHPF7
+                       MOVE "C" TO FUNCI
+                       PERFORM 0200-VALIDATE-AND-PROCESS
+                       PERFORM 0850-RETURN-AND-WAIT
+                   WHEN DFHPF8
+                       MOVE "D" TO FUNCI
+                       PERFORM 0200-VALIDATE-AND-PROCESS
+                       PERFORM 0850-RETURN-AND-WAIT
+                   WHEN DFHENTER
+                       PERFORM 0200-VALIDATE-AND-PROCESS
+                       PERFORM 0850-RETURN-AND-WAIT
+                   WHEN OTHER
+                       MOVE "INVALID KEY - USE ENTER, PF3, OR PF5-PF8"
+                           TO WS-MSG
+                       PERFORM 0700-SEND-MAP-WITH-MSG
+                       PERFORM 0850-RETURN-AND-WAIT
+               END-EVALUATE
+           END-IF.
+
+       0100-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO ALTRMNT1O.
+           MOVE SPACES TO WS-MSG.
+           PERFORM 0700-SEND-MAP-WITH-MSG.
+
+       0850-RETURN-AND-WAIT.
+           EXEC CICS RETURN TRANSID("ALTR")
+                            COMMAREA(WS-DUMMY-COMMAREA)
+           END-EXEC.
+
+       0200-VALIDATE-AND-PROCESS.
+           PERFORM 0210-EDIT-FUNCTION.
+           IF INPUT-IS-VALID
+               PERFORM 0220-EDIT-REQUIRED-FIELDS
+           END-IF.
+           IF INPUT-IS-VALID AND (FUNCTION-ADD OR FUNCTION-CHANGE)
+               PERFORM 0230-EDIT-SOMEINT-NUMERIC
+           END-IF.
+           IF INPUT-IS-VALID
+               EVALUATE TRUE
+                   WHEN FUNCTION-INQUIRE
+                       PERFORM 0300-INQUIRE-SOMEFILE
+                   WHEN FUNCTION-ADD
+                       PERFORM 0400-ADD-SOMEFILE
+                   WHEN FUNCTION-CHANGE
+                       PERFORM 0500-CHANGE-SOMEFILE
+                   WHEN FUNCTION-DELETE
+                       PERFORM 0600-DELETE-SOMEFILE
+                   WHEN OTHER
+                       MOVE "FUNCTION MUST BE I, A, C OR D" TO WS-MSG
+               END-EVALUATE
+           END-IF.
+           PERFORM 0700-SEND-MAP-WITH-MSG.
+
+       0210-EDIT-FUNCTION.
+           MOVE "Y" TO WS-VALID-INPUT.
+           MOVE FUNCI TO WS-FUNCTION.
+           IF WS-FUNCTION NOT = "I" AND NOT = "A"
+                        AND NOT = "C" AND NOT = "D"
+               MOVE "N" TO WS-VALID-INPUT
+               MOVE "FUNCTION MUST BE I, A, C OR D" TO WS-MSG
+           END-IF.
+
+       0220-EDIT-REQUIRED-FIELDS.
+           IF FUNCTION-INQUIRE
+               IF (SOMEID1I = SPACES OR LOW-VALUES)
+                       AND (SOMEID4I = SPACES OR LOW-VALUES)
+                   MOVE "N" TO WS-VALID-INPUT
+                   MOVE "SOMEID1 OR SOMEID4 IS REQUIRED" TO WS-MSG
+               END-IF
+           ELSE
+               IF SOMEID1I = SPACES OR LOW-VALUES
+                   MOVE "N" TO WS-VALID-INPUT
+                   MOVE "SOMEID1 IS REQUIRED" TO WS-MSG
+               END-IF
+           END-IF.
+           IF INPUT-IS-VALID AND (FUNCTION-ADD OR FUNCTION-CHANGE)
+               IF SOMEID2I = SPACES OR LOW-VALUES
+                   MOVE "N" TO WS-VALID-INPUT
+                   MOVE "SOMEID2 IS REQUIRED" TO WS-MSG
+               END-IF
+           END-IF.
+           IF INPUT-IS-VALID AND (FUNCTION-ADD OR FUNCTION-CHANGE)
+               IF SOMEID3I = SPACES OR LOW-VALUES
+                   MOVE "N" TO WS-VALID-INPUT
+                   MOVE "SOMEID3 IS REQUIRED" TO WS-MSG
+               END-IF
+           END-IF.
+
+       0230-EDIT-SOMEINT-NUMERIC.
+           IF SOMEINTI NOT NUMERIC
+               MOVE "N" TO WS-VALID-INPUT
+               MOVE "SOMEINT MUST BE NUMERIC" TO WS-MSG
+           END-IF.
+
+       0300-INQUIRE-SOMEFILE.
+           IF SOMEID1I = SPACES OR LOW-VALUES
+               MOVE SOMEID4I TO WS-SOMEID4-KEY
+               EXEC CICS READ DATASET("SOMEFILX")
+                              INTO(WS-SOMEFILE-REC)
+                              RIDFLD(WS-SOMEID4-KEY)
+                              RESP(WS-RESP)
+               END-EXEC
+           ELSE
+               MOVE SOMEID1I TO WS-SOMEID1-KEY
+               EXEC CICS READ DATASET("SOMEFILE")
+                              INTO(WS-SOMEFILE-REC)
+                              RIDFLD(WS-SOMEID1-KEY)
+                              RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE SOMEID1 OF WS-SOMEFILE-REC TO SOMEID1O
+               MOVE SOMEID2 OF WS-SOMEFILE-REC TO SOMEID2O
+               MOVE SOMEID3 OF WS-SOMEFILE-REC TO SOMEID3O
+               MOVE SOMEID4 OF WS-SOMEFILE-REC TO SOMEID4O
+               MOVE SOMEINT OF WS-SOMEFILE-REC TO SOMEINTO
+               MOVE "RECORD FOUND" TO WS-MSG
+           ELSE
+               MOVE "SOMEID1 NOT ON FILE" TO WS-MSG
+           END-IF.
+
+       0400-ADD-SOMEFILE.
+           MOVE SOMEID1I TO WS-SOMEID1-KEY.
+           MOVE SOMEID1I TO SOMEID1 OF WS-SOMEFILE-REC.
+           MOVE SOMEID2I TO SOMEID2 OF WS-SOMEFILE-REC.
+           MOVE SOMEID3I TO SOMEID3 OF WS-SOMEFILE-REC.
+           MOVE ZERO     TO SOMEID4 OF WS-SOMEFILE-REC.
+           MOVE SOMEINTI TO SOMEINT OF WS-SOMEFILE-REC.
+           EXEC CICS WRITE DATASET("SOMEFILE")
+                           FROM(WS-SOMEFILE-REC)
+                           RIDFLD(WS-SOMEID1-KEY)
+                           RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE "RECORD ADDED" TO WS-MSG
+           ELSE
+               IF WS-RESP = DFHRESP(DUPREC)
+                   MOVE "SOMEID1 ALREADY EXISTS" TO WS-MSG
+               ELSE
+                   MOVE "ADD FAILED" TO WS-MSG
+               END-IF
+           END-IF.
+
+       0500-CHANGE-SOMEFILE.
+           MOVE SOMEID1I TO WS-SOMEID1-KEY.
+           EXEC CICS READ DATASET("SOMEFILE")
+                          INTO(WS-SOMEFILE-REC)
+                          RIDFLD(WS-SOMEID1-KEY)
+                          UPDATE
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE SOMEID2I TO SOMEID2 OF WS-SOMEFILE-REC
+               MOVE SOMEID3I TO SOMEID3 OF WS-SOMEFILE-REC
+               MOVE SOMEINTI TO SOMEINT OF WS-SOMEFILE-REC
+               EXEC CICS REWRITE DATASET("SOMEFILE")
+                                 FROM(WS-SOMEFILE-REC)
+                                 RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE "RECORD CHANGED" TO WS-MSG
+               ELSE
+                   MOVE "CHANGE FAILED" TO WS-MSG
+               END-IF
+           ELSE
+               MOVE "SOMEID1 NOT ON FILE" TO WS-MSG
+           END-IF.
+
+       0600-DELETE-SOMEFILE.
+           MOVE SOMEID1I TO WS-SOMEID1-KEY.
+           EXEC CICS DELETE DATASET("SOMEFILE")
+                            RIDFLD(WS-SOMEID1-KEY)
+                            RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE "RECORD DELETED" TO WS-MSG
+           ELSE
+               IF WS-RESP = DFHRESP(NOTFND)
+                   MOVE "SOMEID1 NOT ON FILE" TO WS-MSG
+               ELSE
+                   MOVE "DELETE FAILED" TO WS-MSG
+               END-IF
+           END-IF.
+
+       0700-SEND-MAP-WITH-MSG.
+           MOVE WS-MSG TO MSGLINEO.
+           EXEC CICS SEND MAP("ALTRMNT1")
+                          MAPSET("ALTRMAP")
+                          FROM(ALTRMNT1O)
+                          ERASE
+           END-EXEC.
+
+       0800-EXIT.
+           EXEC CICS SEND TEXT FROM("ALTRMNT MAINTENANCE ENDED")
+                               ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
