@@ -0,0 +1,11 @@
+      *================================================================
+      *  REJECT-FILE RECORD LAYOUT
+      *  One record per CALL SOMEPROG invocation that came back on the
+      *  ON EXCEPTION leg or with a non-zero SOMEID4 return code.
+      *================================================================
+       01  REJECT-REC.
+           05  REJ-SOMEID1             PIC 9(9).
+           05  REJ-SOMEID2             PIC X(20).
+           05  REJ-SOMEID3             PIC S9(4)   COMP.
+           05  REJ-SOMEID4             PIC S9(4)   COMP.
+           05  REJ-REASON              PIC X(40).
