@@ -0,0 +1,116 @@
+      *================================================================
+      *  SYMBOLIC MAP FOR MAPSET ALTRMAP, MAP ALTRMNT1
+      *  Generated by the BMS translator from ALTRMAP.bms - checked in
+      *  here the way the other copybooks are so ALTRMNT.cbl has
+      *  something to COPY without a live CICS/BMS translate step.
+      *================================================================
+       01  ALTRMNT1I.
+           05  FILLER                  PIC X(12).
+           05  TITLEL                  COMP PIC S9(4).
+           05  TITLEF                  PIC X.
+           05  FILLER REDEFINES TITLEF.
+               10  TITLEA              PIC X.
+           05  TITLEI                  PIC X(20).
+           05  FUNCLBLL                COMP PIC S9(4).
+           05  FUNCLBLF                PIC X.
+           05  FILLER REDEFINES FUNCLBLF.
+               10  FUNCLBLA            PIC X.
+           05  FUNCLBLI                PIC X(9).
+           05  FUNCL                   COMP PIC S9(4).
+           05  FUNCF                   PIC X.
+           05  FILLER REDEFINES FUNCF.
+               10  FUNCA               PIC X.
+           05  FUNCI                   PIC X(1).
+           05  ID1LBLL                 COMP PIC S9(4).
+           05  ID1LBLF                 PIC X.
+           05  FILLER REDEFINES ID1LBLF.
+               10  ID1LBLA             PIC X.
+           05  ID1LBLI                 PIC X(9).
+           05  SOMEID1L                COMP PIC S9(4).
+           05  SOMEID1F                PIC X.
+           05  FILLER REDEFINES SOMEID1F.
+               10  SOMEID1A            PIC X.
+           05  SOMEID1I                PIC X(9).
+           05  ID2LBLL                 COMP PIC S9(4).
+           05  ID2LBLF                 PIC X.
+           05  FILLER REDEFINES ID2LBLF.
+               10  ID2LBLA             PIC X.
+           05  ID2LBLI                 PIC X(9).
+           05  SOMEID2L                COMP PIC S9(4).
+           05  SOMEID2F                PIC X.
+           05  FILLER REDEFINES SOMEID2F.
+               10  SOMEID2A            PIC X.
+           05  SOMEID2I                PIC X(20).
+           05  ID3LBLL                 COMP PIC S9(4).
+           05  ID3LBLF                 PIC X.
+           05  FILLER REDEFINES ID3LBLF.
+               10  ID3LBLA             PIC X.
+           05  ID3LBLI                 PIC X(9).
+           05  SOMEID3L                COMP PIC S9(4).
+           05  SOMEID3F                PIC X.
+           05  FILLER REDEFINES SOMEID3F.
+               10  SOMEID3A            PIC X.
+           05  SOMEID3I                PIC X(6).
+           05  ID4LBLL                 COMP PIC S9(4).
+           05  ID4LBLF                 PIC X.
+           05  FILLER REDEFINES ID4LBLF.
+               10  ID4LBLA             PIC X.
+           05  ID4LBLI                 PIC X(9).
+           05  SOMEID4L                COMP PIC S9(4).
+           05  SOMEID4F                PIC X.
+           05  FILLER REDEFINES SOMEID4F.
+               10  SOMEID4A            PIC X.
+           05  SOMEID4I                PIC X(6).
+           05  INTLBLL                 COMP PIC S9(4).
+           05  INTLBLF                 PIC X.
+           05  FILLER REDEFINES INTLBLF.
+               10  INTLBLA             PIC X.
+           05  INTLBLI                 PIC X(9).
+           05  SOMEINTL                COMP PIC S9(4).
+           05  SOMEINTF                PIC X.
+           05  FILLER REDEFINES SOMEINTF.
+               10  SOMEINTA            PIC X.
+           05  SOMEINTI                PIC X(9).
+           05  MSGLINEL                COMP PIC S9(4).
+           05  MSGLINEF                PIC X.
+           05  FILLER REDEFINES MSGLINEF.
+               10  MSGLINEA            PIC X.
+           05  MSGLINEI                PIC X(79).
+           05  PFLINEL                 COMP PIC S9(4).
+           05  PFLINEF                 PIC X.
+           05  FILLER REDEFINES PFLINEF.
+               10  PFLINEA             PIC X.
+           05  PFLINEI                 PIC X(79).
+
+       01  ALTRMNT1O REDEFINES ALTRMNT1I.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  TITLEO                  PIC X(20).
+           05  FILLER                  PIC X(3).
+           05  FUNCLBLO                PIC X(9).
+           05  FILLER                  PIC X(3).
+           05  FUNCO                   PIC X(1).
+           05  FILLER                  PIC X(3).
+           05  ID1LBLO                 PIC X(9).
+           05  FILLER                  PIC X(3).
+           05  SOMEID1O                PIC 9(9).
+           05  FILLER                  PIC X(3).
+           05  ID2LBLO                 PIC X(9).
+           05  FILLER                  PIC X(3).
+           05  SOMEID2O                PIC X(20).
+           05  FILLER                  PIC X(3).
+           05  ID3LBLO                 PIC X(9).
+           05  FILLER                  PIC X(3).
+           05  SOMEID3O                PIC -(5)9.
+           05  FILLER                  PIC X(3).
+           05  ID4LBLO                 PIC X(9).
+           05  FILLER                  PIC X(3).
+           05  SOMEID4O                PIC -(5)9.
+           05  FILLER                  PIC X(3).
+           05  INTLBLO                 PIC X(9).
+           05  FILLER                  PIC X(3).
+           05  SOMEINTO                PIC -(8)9.
+           05  FILLER                  PIC X(3).
+           05  MSGLINEO                PIC X(79).
+           05  FILLER                  PIC X(3).
+           05  PFLINEO                 PIC X(79).
