@@ -0,0 +1,6 @@
+      *================================================================
+      *  CONTROL-REPORT PRINT-LINE RECORD LAYOUT
+      *  End-of-job summary for an ALTERSTMT run: counts in, counts
+      *  out, counts rejected, and the accumulated SOMEINT total.
+      *================================================================
+       01  CTL-RPT-REC                 PIC X(132).
