@@ -0,0 +1,11 @@
+      *================================================================
+      *  EXCEPTION QUEUE RECORD LAYOUT
+      *  One record per SOMEFILE entry whose SOMEID1/SOMEID2/SOMEID3
+      *  did not match MASTER-REF-FILE.  SOMEPROG is never called for
+      *  these; they are routed here for a clerk to work instead.
+      *================================================================
+       01  EXCP-REC.
+           05  EXCP-SOMEID1            PIC 9(9).
+           05  EXCP-SOMEID2            PIC X(20).
+           05  EXCP-SOMEID3            PIC S9(4)   COMP.
+           05  EXCP-REASON             PIC X(40).
