@@ -0,0 +1,10 @@
+      *================================================================
+      *  RESTART CONTROL FILE RECORD LAYOUT
+      *  Keyed on SOMEID1.  A new checkpoint record is written every
+      *  WS-CKPT-INTERVAL successful calls, recording the last
+      *  SOMEID1 that was fully processed.  On restart the highest
+      *  key on this file tells ALTERSTMT where to resume SOMEFILE.
+      *================================================================
+       01  RESTART-CTL-REC.
+           05  RESTART-SOMEID1         PIC 9(9).
+           05  RESTART-CALL-COUNT      PIC 9(9).
