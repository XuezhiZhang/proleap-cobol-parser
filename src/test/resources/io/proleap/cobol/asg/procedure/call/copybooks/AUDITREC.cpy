@@ -0,0 +1,21 @@
+      *================================================================
+      *  AUDIT LOG RECORD LAYOUT
+      *  One record per CALL SOMEPROG invocation: when it ran, what
+      *  job/step it ran under, exactly what was passed on the USING
+      *  list, and what came back in SOMEID4.  Lets a later
+      *  investigation reconstruct a run after the fact.
+      *  AUDIT-SOMEID2 carries SOMEID2's actual content, not its
+      *  in-memory address - an ADDRESS OF value would be meaningless
+      *  once this log is read back in a later job.
+      *================================================================
+       01  AUDIT-REC.
+           05  AUDIT-TIMESTAMP          PIC X(21).
+           05  AUDIT-JOB-NAME           PIC X(8).
+           05  AUDIT-STEP-NAME          PIC X(8).
+           05  AUDIT-PGM-NAME           PIC X(9).
+           05  AUDIT-BY-VALUE-1         PIC S9(4)   COMP.
+           05  AUDIT-BY-VALUE-2         PIC S9(4)   COMP.
+           05  AUDIT-SOMEID1            PIC 9(9).
+           05  AUDIT-SOMEID2            PIC X(20).
+           05  AUDIT-SOMEID3-LENGTH     PIC S9(4)   COMP.
+           05  AUDIT-SOMEID4            PIC S9(4)   COMP.
