@@ -0,0 +1,7 @@
+      *================================================================
+      *  RECONCILIATION REPORT PRINT-LINE RECORD LAYOUT
+      *  Before/after tie-out of the SOMEINT control total across
+      *  every CALL SOMEPROG invocation: opening total, closing
+      *  total, net change, and an out-of-balance flag.
+      *================================================================
+       01  RECON-RPT-REC                PIC X(132).
