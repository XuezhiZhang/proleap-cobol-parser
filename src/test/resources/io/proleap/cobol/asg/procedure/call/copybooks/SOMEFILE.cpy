@@ -0,0 +1,14 @@
+      *================================================================
+      *  SOMEFILE RECORD LAYOUT
+      *  Parameter set passed to SOMEPROG (and its dispatch-table
+      *  variants) on the CALL in ALTERSTMT.  SOMEID1 is the primary
+      *  key; SOMEID4 carries SOMEPROG's return code back out and is
+      *  also the alternate-index key.
+      *================================================================
+       01  SOMEFILE-REC.
+           05  SOMEID1                 PIC 9(9).
+           05  SOMEID2                 PIC X(20).
+           05  SOMEID3                 PIC S9(4)   COMP.
+           05  SOMEID4                 PIC S9(4)   COMP.
+           05  SOMEINT                 PIC S9(8)   COMP.
+           05  SOMEFILE-FILLER         PIC X(25).
