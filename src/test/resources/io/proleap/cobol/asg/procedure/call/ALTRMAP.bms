@@ -0,0 +1,85 @@
+***********************************************************************
+* ALTRMAP   - BMS MAPSET FOR THE SOMEID1-SOMEID4 MAINTENANCE SCREEN
+*             USED BY THE ONLINE TRANSACTION THAT DRIVES ALTRMNT.
+***********************************************************************
+ALTRMAP  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=FREEKB,                                           X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+
+ALTRMNT1 DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+
+TITLE    DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='ALTRMNT SOMEID MAINT'
+
+FUNCLBL  DFHMDF POS=(3,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='FUNCTION:'
+FUNC     DFHMDF POS=(3,11),                                           X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,IC),                                     X
+               PICIN='X'
+
+ID1LBL   DFHMDF POS=(5,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='SOMEID1:'
+SOMEID1  DFHMDF POS=(5,11),                                           X
+               LENGTH=9,                                              X
+               ATTRB=(UNPROT,NUM),                                    X
+               PICOUT='9(9)'
+
+ID2LBL   DFHMDF POS=(6,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='SOMEID2:'
+SOMEID2  DFHMDF POS=(6,11),                                           X
+               LENGTH=20,                                             X
+               ATTRB=UNPROT
+
+ID3LBL   DFHMDF POS=(7,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='SOMEID3:'
+SOMEID3  DFHMDF POS=(7,11),                                           X
+               LENGTH=6,                                              X
+               ATTRB=(UNPROT,NUM),                                    X
+               PICOUT='-(5)9'
+
+ID4LBL   DFHMDF POS=(8,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='SOMEID4:'
+SOMEID4  DFHMDF POS=(8,11),                                           X
+               LENGTH=6,                                              X
+               ATTRB=(UNPROT,NUM),                                    X
+               PICOUT='-(5)9'
+
+INTLBL   DFHMDF POS=(9,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='SOMEINT:'
+SOMEINT  DFHMDF POS=(9,11),                                           X
+               LENGTH=9,                                              X
+               ATTRB=(UNPROT,NUM),                                    X
+               PICOUT='-(8)9'
+
+MSGLINE  DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+
+PFLINE   DFHMDF POS=(24,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='PF3=EXIT  PF5=INQUIRE  PF6=ADD  PF7=CHANGE    X
+               PF8=DELETE ENTER=VALIDATE'
+
+         DFHMSD TYPE=FINAL
+         END
