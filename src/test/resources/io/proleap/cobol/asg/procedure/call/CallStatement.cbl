@@ -1,9 +1,620 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. ALTERSTMT.
- PROCEDURE DIVISION.
-    CALL SOMEPROG
-       USING
-          BY REFERENCE INTEGER SOMEINT SOMEFILE
-          BY VALUE 1 2 SOMEID1
-          BY CONTENT ADDRESS OF SOMEID2 LENGTH OF SOMEID3 4
-       GIVING SOMEID4.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTERSTMT.
+      *================================================================
+      *  MODIFICATION HISTORY
+      *  ---------------------------------------------------------
+      *  2026-08-08  Added SOMEFILE-REC copybook layout; SOMEFILE is
+      *              now a real record, no longer a bare reference.
+      *  2026-08-08  SOMEID4 is now checked after the CALL; a bad
+      *              return or an ON EXCEPTION condition is logged to
+      *              REJECT-FILE by 9100-CALL-ERROR instead of being
+      *              ignored.
+      *  2026-08-08  SOMEPROG is now driven in a loop over SOMEFILE
+      *              with checkpoint/restart: RESTART-CTL-FILE records
+      *              the last successfully processed SOMEID1 every
+      *              WS-CKPT-INTERVAL calls, and start-of-job logic
+      *              reads it back to skip ahead on a rerun.
+      *  2026-08-08  Added CONTROL-RPT, a one-page end-of-job summary
+      *              of calls attempted/succeeded/rejected and the
+      *              accumulated SOMEINT total.
+      *  2026-08-08  SOMEID1/SOMEID2/SOMEID3 are now validated against
+      *              MASTER-REF-FILE before SOMEPROG is called;
+      *              mismatches are routed to EXCP-FILE instead.
+      *  2026-08-08  Added RECON-RPT, a before/after tie-out of the
+      *              SOMEINT control total and the SOMEFILE-REC key
+      *              fields across every CALL SOMEPROG invocation.
+      *  2026-08-08  Added AUDIT-FILE: one record per CALL SOMEPROG
+      *              invocation capturing the timestamp, job/step
+      *              name, the literal and identifier USING
+      *              parameters, and the resulting SOMEID4.
+      *  2026-08-08  SOMEFILE converted to a VSAM KSDS keyed on
+      *              SOMEID1, with an alternate index on SOMEID4.
+      *  2026-08-08  The CALL is now dispatched through WS-DISPATCH-
+      *              TABLE: SOMEINT of 1/2/3 routes to SOMEPROG,
+      *              SOMEPROG2 or SOMEPROG3; any other value still
+      *              defaults to SOMEPROG.
+      *  2026-08-08  Fixed the CALL's whole-record parameter to pass
+      *              WS-SOMEFILE-REC (it was pointing at the unused FD
+      *              buffer); SOMEFILE is now opened I-O and the
+      *              called program's updated record, including
+      *              SOMEID4, is rewritten back to SOMEFILE after
+      *              every call. SOMEFILE and MASTER-REF-FILE opens
+      *              are now status-checked. REJECT-FILE, CONTROL-RPT,
+      *              EXCP-FILE, RECON-RPT and AUDIT-FILE are opened
+      *              EXTEND instead of OUTPUT on a restart so a rerun
+      *              no longer discards the prior attempt's logs, and
+      *              RESTART-CTL-FILE is cleared on a clean end of job
+      *              so the next fresh run does not skip ahead.
+      *  2026-08-08  A failed REWRITE in 1040-REWRITE-SOMEFILE no
+      *              longer runs through 9100-CALL-ERROR and bumps
+      *              WS-RPT-CALLS-REJ - that double-counted a record
+      *              already tallied as a success by 0700-CHECKPOINT-
+      *              IF-DUE. It now goes through its own 9150-REWRITE-
+      *              ERROR paragraph and WS-RPT-REWRITE-FAIL counter,
+      *              printed as its own line on the control report.
+      *  2026-08-08  On the CALL's ON EXCEPTION leg, SOMEID4 is now set
+      *              to 9999 before 9100-CALL-ERROR runs, so the reject
+      *              record reports a sentinel for "call failed" rather
+      *              than whatever stale value SOMEID4 held from before
+      *              the CALL. RESTART-CTL-FILE and MASTER-REF-FILE now
+      *              also carry RECORDING MODE IS F, matching every
+      *              other fixed-length FD in this program.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOMEFILE
+               ASSIGN TO SOMEFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SOMEID1
+               ALTERNATE RECORD KEY IS SOMEID4 WITH DUPLICATES
+               FILE STATUS IS WS-SOMEFILE-FILE-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT RESTART-CTL-FILE
+               ASSIGN TO RESTCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-SOMEID1
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT CONTROL-RPT
+               ASSIGN TO CTLRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLRPT-FILE-STATUS.
+
+           SELECT MASTER-REF-FILE
+               ASSIGN TO MASTREF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MREF-SOMEID1
+               FILE STATUS IS WS-MASTREF-FILE-STATUS.
+
+           SELECT EXCP-FILE
+               ASSIGN TO EXCPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPFILE-FILE-STATUS.
+
+           SELECT RECON-RPT
+               ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECONRPT-FILE-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOMEFILE
+           RECORDING MODE IS F.
+           COPY SOMEFILE.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+           COPY REJCTREC.
+
+       FD  RESTART-CTL-FILE
+           RECORDING MODE IS F.
+           COPY RESTCTL.
+
+       FD  CONTROL-RPT
+           RECORDING MODE IS F.
+           COPY CTLRPT.
+
+       FD  MASTER-REF-FILE
+           RECORDING MODE IS F.
+           COPY MASTREF.
+
+       FD  EXCP-FILE
+           RECORDING MODE IS F.
+           COPY EXCPREC.
+
+       FD  RECON-RPT
+           RECORDING MODE IS F.
+           COPY RECONRPT.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+           COPY SOMEFILE REPLACING SOMEFILE-REC BY WS-SOMEFILE-REC.
+           COPY SOMEFILE REPLACING SOMEFILE-REC BY WS-RECON-BEFORE-REC.
+
+       01  WS-CALL-ERROR-REASON        PIC X(40).
+       01  WS-SOMEFILE-FILE-STATUS     PIC XX.
+       01  WS-REJECT-FILE-STATUS       PIC XX.
+       01  WS-CTLRPT-FILE-STATUS       PIC XX.
+       01  WS-EXCPFILE-FILE-STATUS     PIC XX.
+       01  WS-RECONRPT-FILE-STATUS     PIC XX.
+       01  WS-AUDITLOG-FILE-STATUS     PIC XX.
+       01  WS-EOF-SOMEFILE             PIC X       VALUE "N".
+           88  EOF-SOMEFILE                        VALUE "Y".
+       01  WS-RESTART-EOF              PIC X       VALUE "N".
+           88  EOF-RESTART-CTL                     VALUE "Y".
+       01  WS-RESTART-FILE-STATUS      PIC XX.
+       01  WS-RESTART-SOMEID1          PIC 9(9)    VALUE ZERO.
+       01  WS-CALL-COUNT               PIC 9(9)    VALUE ZERO.
+       01  WS-CKPT-INTERVAL            PIC 9(4)    VALUE 100.
+       01  WS-CKPT-MOD                 PIC 9(4)    VALUE ZERO.
+
+       01  WS-RPT-CALLS-IN             PIC 9(9)    VALUE ZERO.
+       01  WS-RPT-CALLS-OK             PIC 9(9)    VALUE ZERO.
+       01  WS-RPT-CALLS-REJ            PIC 9(9)    VALUE ZERO.
+       01  WS-RPT-REWRITE-FAIL         PIC 9(9)    VALUE ZERO.
+       01  WS-RPT-SOMEINT-TOTAL        PIC S9(11)  VALUE ZERO.
+
+       01  WS-MASTREF-FILE-STATUS      PIC XX.
+       01  WS-ID-VALID                 PIC X       VALUE "Y".
+           88  IDS-VALID                           VALUE "Y".
+       01  WS-EXCP-REASON              PIC X(40).
+
+       01  WS-RECON-OPENING-TOTAL      PIC S9(11)  VALUE ZERO.
+       01  WS-RECON-CLOSING-TOTAL      PIC S9(11)  VALUE ZERO.
+       01  WS-RECON-NET-CHANGE         PIC S9(11)  VALUE ZERO.
+       01  WS-RECON-OOB-COUNT          PIC 9(9)    VALUE ZERO.
+       01  WS-RECON-OOB-FLAG           PIC X       VALUE "N".
+           88  RECON-OUT-OF-BALANCE                VALUE "Y".
+
+       01  WS-AUDIT-JOB-NAME           PIC X(8)    VALUE "ALTERBAT".
+       01  WS-AUDIT-STEP-NAME          PIC X(8)    VALUE "STEP010".
+       01  WS-AUDIT-TIMESTAMP          PIC X(21).
+
+       01  WS-DISPATCH-TABLE-VALUES.
+           05  FILLER                  PIC X(18)
+                                   VALUE "000000001SOMEPROG ".
+           05  FILLER                  PIC X(18)
+                                   VALUE "000000002SOMEPROG2".
+           05  FILLER                  PIC X(18)
+                                   VALUE "000000003SOMEPROG3".
+       01  WS-DISPATCH-TABLE REDEFINES WS-DISPATCH-TABLE-VALUES.
+           05  WS-DISPATCH-ENTRY       OCCURS 3 TIMES.
+               10  WS-DISPATCH-SOMEINT     PIC 9(9).
+               10  WS-DISPATCH-PGM-NAME    PIC X(9).
+       01  WS-DISPATCH-IDX             PIC 9(4)    VALUE ZERO.
+       01  WS-DISPATCH-PGM             PIC X(9)    VALUE SPACES.
+       01  WS-DISPATCH-FOUND-FLAG      PIC X       VALUE "N".
+           88  DISPATCH-FOUND                     VALUE "Y".
+
+       01  WS-RPT-TITLE-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "ALTERSTMT RUN CONTROL REPORT".
+           05  FILLER                  PIC X(102) VALUE SPACES.
+
+       01  WS-RPT-RESTART-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "RESTART POINT (SOMEID1)  . .".
+           05  WS-RPT-RESTART-ED       PIC Z(8)9.
+           05  FILLER                  PIC X(93) VALUE SPACES.
+
+       01  WS-RPT-FULLRUN-LINE.
+           05  FILLER                  PIC X(39)
+               VALUE "FULL RUN - NOT A RESTART SEGMENT".
+           05  FILLER                  PIC X(93) VALUE SPACES.
+
+       01  WS-RPT-CALLS-IN-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "CALLS ATTEMPTED . . . . . . .".
+           05  WS-RPT-CALLS-IN-ED      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(91) VALUE SPACES.
+
+       01  WS-RPT-CALLS-OK-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "CALLS SUCCEEDED . . . . . . .".
+           05  WS-RPT-CALLS-OK-ED      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(91) VALUE SPACES.
+
+       01  WS-RPT-CALLS-REJ-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "CALLS REJECTED  . . . . . . .".
+           05  WS-RPT-CALLS-REJ-ED     PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(91) VALUE SPACES.
+
+       01  WS-RPT-REWRITE-FAIL-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "SOMEFILE REWRITES FAILED . .".
+           05  WS-RPT-REWRITE-FAIL-ED  PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(91) VALUE SPACES.
+
+       01  WS-RPT-SOMEINT-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "SOMEINT ACCUMULATED TOTAL . .".
+           05  WS-RPT-SOMEINT-ED       PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(86) VALUE SPACES.
+
+       01  WS-RECON-TITLE-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "ALTERSTMT RECONCILIATION RPT".
+           05  FILLER                  PIC X(102) VALUE SPACES.
+
+       01  WS-RECON-OPEN-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "OPENING SOMEINT TOTAL . . . .".
+           05  WS-RECON-OPEN-ED        PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(86) VALUE SPACES.
+
+       01  WS-RECON-CLOSE-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "CLOSING SOMEINT TOTAL . . . .".
+           05  WS-RECON-CLOSE-ED       PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(86) VALUE SPACES.
+
+       01  WS-RECON-NET-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "NET CHANGE  . . . . . . . . .".
+           05  WS-RECON-NET-ED         PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(86) VALUE SPACES.
+
+       01  WS-RECON-OOB-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE "OUT-OF-BALANCE RECORDS  . . .".
+           05  WS-RECON-OOB-ED         PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(9)
+               VALUE "  O/B?: ".
+           05  WS-RECON-OOB-DISPLAY    PIC XXX.
+           05  FILLER                  PIC X(79) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE.
+           PERFORM 0200-PROCESS-SOMEFILE UNTIL EOF-SOMEFILE.
+           PERFORM 0900-TERMINATE.
+           STOP RUN.
+
+       0100-INITIALIZE.
+           PERFORM 0110-GET-RESTART-POINT.
+           OPEN I-O SOMEFILE.
+           IF WS-SOMEFILE-FILE-STATUS NOT = "00"
+               DISPLAY "SOMEFILE OPEN FAILED, FILE STATUS = "
+                       WS-SOMEFILE-FILE-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-RESTART-SOMEID1 > ZERO
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND CONTROL-RPT
+               OPEN EXTEND EXCP-FILE
+               OPEN EXTEND RECON-RPT
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CONTROL-RPT
+               OPEN OUTPUT EXCP-FILE
+               OPEN OUTPUT RECON-RPT
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           PERFORM 0115-CHECK-LOG-FILE-OPENS.
+           OPEN INPUT MASTER-REF-FILE.
+           IF WS-MASTREF-FILE-STATUS NOT = "00"
+               DISPLAY "MASTER-REF-FILE OPEN FAILED, FILE STATUS = "
+                       WS-MASTREF-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 0120-READ-SOMEFILE.
+
+       0115-CHECK-LOG-FILE-OPENS.
+           IF WS-REJECT-FILE-STATUS NOT = "00"
+               DISPLAY "REJECT-FILE OPEN FAILED, FILE STATUS = "
+                       WS-REJECT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-CTLRPT-FILE-STATUS NOT = "00"
+               DISPLAY "CONTROL-RPT OPEN FAILED, FILE STATUS = "
+                       WS-CTLRPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-EXCPFILE-FILE-STATUS NOT = "00"
+               DISPLAY "EXCP-FILE OPEN FAILED, FILE STATUS = "
+                       WS-EXCPFILE-FILE-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-RECONRPT-FILE-STATUS NOT = "00"
+               DISPLAY "RECON-RPT OPEN FAILED, FILE STATUS = "
+                       WS-RECONRPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-AUDITLOG-FILE-STATUS NOT = "00"
+               DISPLAY "AUDIT-FILE OPEN FAILED, FILE STATUS = "
+                       WS-AUDITLOG-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       0110-GET-RESTART-POINT.
+           OPEN I-O RESTART-CTL-FILE.
+           IF WS-RESTART-FILE-STATUS = "35"
+               OPEN OUTPUT RESTART-CTL-FILE
+               CLOSE RESTART-CTL-FILE
+               OPEN I-O RESTART-CTL-FILE
+           END-IF.
+           PERFORM UNTIL EOF-RESTART-CTL
+               READ RESTART-CTL-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-RESTART-EOF
+                   NOT AT END
+                       MOVE RESTART-SOMEID1 TO WS-RESTART-SOMEID1
+               END-READ
+           END-PERFORM.
+
+       0120-READ-SOMEFILE.
+           PERFORM UNTIL EOF-SOMEFILE
+               READ SOMEFILE INTO WS-SOMEFILE-REC
+                   AT END
+                       MOVE "Y" TO WS-EOF-SOMEFILE
+                   NOT AT END
+                       IF SOMEID1 OF WS-SOMEFILE-REC >
+                                 WS-RESTART-SOMEID1
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       0200-PROCESS-SOMEFILE.
+           PERFORM 0400-VALIDATE-IDS.
+           IF IDS-VALID
+               PERFORM 1000-CALL-SOMEPROG
+           ELSE
+               PERFORM 9200-WRITE-EXCEPTION
+           END-IF.
+           PERFORM 0120-READ-SOMEFILE.
+
+       0400-VALIDATE-IDS.
+           MOVE "Y" TO WS-ID-VALID.
+           MOVE SOMEID1 OF WS-SOMEFILE-REC TO MREF-SOMEID1.
+           READ MASTER-REF-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-ID-VALID
+                   MOVE "SOMEID1 NOT ON MASTER-REF-FILE"
+                       TO WS-EXCP-REASON
+           END-READ.
+           IF IDS-VALID
+               IF SOMEID2 OF WS-SOMEFILE-REC NOT = MREF-SOMEID2
+                   MOVE "N" TO WS-ID-VALID
+                   MOVE "SOMEID2 DOES NOT MATCH MASTER-REF-FILE"
+                       TO WS-EXCP-REASON
+               ELSE
+                   IF SOMEID3 OF WS-SOMEFILE-REC NOT = MREF-SOMEID3
+                       MOVE "N" TO WS-ID-VALID
+                       MOVE "SOMEID3 DOES NOT MATCH MASTER-REF-FILE"
+                           TO WS-EXCP-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       1000-CALL-SOMEPROG.
+           ADD 1 TO WS-RPT-CALLS-IN.
+           ADD SOMEINT OF WS-SOMEFILE-REC TO WS-RPT-SOMEINT-TOTAL.
+           PERFORM 1010-RECON-SNAPSHOT-BEFORE.
+           PERFORM 1030-RESOLVE-DISPATCH-PGM.
+           PERFORM 1100-WRITE-AUDIT-BEFORE.
+           CALL WS-DISPATCH-PGM
+               USING
+                  BY REFERENCE SOMEINT OF WS-SOMEFILE-REC
+                               WS-SOMEFILE-REC
+                  BY VALUE 1 2 SOMEID1 OF WS-SOMEFILE-REC
+                  BY CONTENT ADDRESS OF SOMEID2 OF WS-SOMEFILE-REC
+                             LENGTH OF SOMEID3 OF WS-SOMEFILE-REC
+                             4
+               GIVING SOMEID4 OF WS-SOMEFILE-REC
+               ON EXCEPTION
+                   MOVE "CALLED PROGRAM NOT FOUND OR CALL FAILED"
+                       TO WS-CALL-ERROR-REASON
+                   MOVE 9999 TO SOMEID4 OF WS-SOMEFILE-REC
+                   PERFORM 9100-CALL-ERROR
+               NOT ON EXCEPTION
+                   IF SOMEID4 OF WS-SOMEFILE-REC NOT = ZERO
+                       MOVE "CALLED PROGRAM RETURNED NON-ZERO SOMEID4"
+                           TO WS-CALL-ERROR-REASON
+                       PERFORM 9100-CALL-ERROR
+                   ELSE
+                       PERFORM 0700-CHECKPOINT-IF-DUE
+                   END-IF
+           END-CALL.
+           PERFORM 1040-REWRITE-SOMEFILE.
+           PERFORM 1020-RECON-SNAPSHOT-AFTER.
+           PERFORM 1110-WRITE-AUDIT-RECORD.
+
+       1040-REWRITE-SOMEFILE.
+           REWRITE SOMEFILE-REC FROM WS-SOMEFILE-REC
+               INVALID KEY
+                   MOVE "SOMEFILE REWRITE FAILED"
+                       TO WS-CALL-ERROR-REASON
+                   PERFORM 9150-REWRITE-ERROR
+           END-REWRITE.
+
+       1030-RESOLVE-DISPATCH-PGM.
+           MOVE "N" TO WS-DISPATCH-FOUND-FLAG.
+           MOVE "SOMEPROG" TO WS-DISPATCH-PGM.
+           PERFORM VARYING WS-DISPATCH-IDX FROM 1 BY 1
+                   UNTIL WS-DISPATCH-IDX > 3 OR DISPATCH-FOUND
+               IF SOMEINT OF WS-SOMEFILE-REC =
+                          WS-DISPATCH-SOMEINT (WS-DISPATCH-IDX)
+                   MOVE WS-DISPATCH-PGM-NAME (WS-DISPATCH-IDX)
+                       TO WS-DISPATCH-PGM
+                   MOVE "Y" TO WS-DISPATCH-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+
+       1010-RECON-SNAPSHOT-BEFORE.
+           MOVE WS-SOMEFILE-REC TO WS-RECON-BEFORE-REC.
+
+       1020-RECON-SNAPSHOT-AFTER.
+           ADD SOMEINT OF WS-SOMEFILE-REC TO WS-RECON-CLOSING-TOTAL.
+           ADD SOMEINT OF WS-RECON-BEFORE-REC TO WS-RECON-OPENING-TOTAL.
+           IF SOMEID1 OF WS-SOMEFILE-REC NOT =
+                      SOMEID1 OF WS-RECON-BEFORE-REC
+              OR SOMEID2 OF WS-SOMEFILE-REC NOT =
+                      SOMEID2 OF WS-RECON-BEFORE-REC
+              OR SOMEID3 OF WS-SOMEFILE-REC NOT =
+                      SOMEID3 OF WS-RECON-BEFORE-REC
+              OR SOMEINT OF WS-SOMEFILE-REC NOT =
+                      SOMEINT OF WS-RECON-BEFORE-REC
+               ADD 1 TO WS-RECON-OOB-COUNT
+               MOVE "Y" TO WS-RECON-OOB-FLAG
+           END-IF.
+
+       1100-WRITE-AUDIT-BEFORE.
+           MOVE FUNCTION CURRENT-DATE    TO WS-AUDIT-TIMESTAMP.
+           MOVE WS-AUDIT-TIMESTAMP(1:21) TO AUDIT-TIMESTAMP.
+           MOVE WS-AUDIT-JOB-NAME        TO AUDIT-JOB-NAME.
+           MOVE WS-AUDIT-STEP-NAME       TO AUDIT-STEP-NAME.
+           MOVE WS-DISPATCH-PGM          TO AUDIT-PGM-NAME.
+           MOVE 1                        TO AUDIT-BY-VALUE-1.
+           MOVE 2                        TO AUDIT-BY-VALUE-2.
+           MOVE SOMEID1 OF WS-SOMEFILE-REC
+                                         TO AUDIT-SOMEID1.
+           MOVE SOMEID2 OF WS-SOMEFILE-REC
+                                         TO AUDIT-SOMEID2.
+           MOVE LENGTH OF SOMEID3 OF WS-SOMEFILE-REC
+                                         TO AUDIT-SOMEID3-LENGTH.
+           MOVE ZERO                     TO AUDIT-SOMEID4.
+
+       1110-WRITE-AUDIT-RECORD.
+           MOVE SOMEID4 OF WS-SOMEFILE-REC TO AUDIT-SOMEID4.
+           WRITE AUDIT-REC.
+
+       0700-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RPT-CALLS-OK.
+           ADD 1 TO WS-CALL-COUNT.
+           COMPUTE WS-CKPT-MOD =
+               FUNCTION MOD(WS-CALL-COUNT WS-CKPT-INTERVAL).
+           IF WS-CKPT-MOD = ZERO
+               PERFORM 0800-WRITE-CHECKPOINT
+           END-IF.
+
+       0800-WRITE-CHECKPOINT.
+           MOVE SOMEID1 OF WS-SOMEFILE-REC TO RESTART-SOMEID1.
+           MOVE WS-CALL-COUNT              TO RESTART-CALL-COUNT.
+           WRITE RESTART-CTL-REC
+               INVALID KEY
+                   REWRITE RESTART-CTL-REC
+           END-WRITE.
+
+       9100-CALL-ERROR.
+           ADD 1 TO WS-RPT-CALLS-REJ.
+           MOVE SOMEID1 OF WS-SOMEFILE-REC TO REJ-SOMEID1.
+           MOVE SOMEID2 OF WS-SOMEFILE-REC TO REJ-SOMEID2.
+           MOVE SOMEID3 OF WS-SOMEFILE-REC TO REJ-SOMEID3.
+           MOVE SOMEID4 OF WS-SOMEFILE-REC TO REJ-SOMEID4.
+           MOVE WS-CALL-ERROR-REASON       TO REJ-REASON.
+           WRITE REJECT-REC.
+
+       9150-REWRITE-ERROR.
+           ADD 1 TO WS-RPT-REWRITE-FAIL.
+           MOVE SOMEID1 OF WS-SOMEFILE-REC TO REJ-SOMEID1.
+           MOVE SOMEID2 OF WS-SOMEFILE-REC TO REJ-SOMEID2.
+           MOVE SOMEID3 OF WS-SOMEFILE-REC TO REJ-SOMEID3.
+           MOVE SOMEID4 OF WS-SOMEFILE-REC TO REJ-SOMEID4.
+           MOVE WS-CALL-ERROR-REASON       TO REJ-REASON.
+           WRITE REJECT-REC.
+
+       9200-WRITE-EXCEPTION.
+           MOVE SOMEID1 OF WS-SOMEFILE-REC TO EXCP-SOMEID1.
+           MOVE SOMEID2 OF WS-SOMEFILE-REC TO EXCP-SOMEID2.
+           MOVE SOMEID3 OF WS-SOMEFILE-REC TO EXCP-SOMEID3.
+           MOVE WS-EXCP-REASON             TO EXCP-REASON.
+           WRITE EXCP-REC.
+
+       0900-TERMINATE.
+           PERFORM 0950-PRINT-CONTROL-REPORT.
+           PERFORM 0960-PRINT-RECON-REPORT.
+           CLOSE SOMEFILE.
+           CLOSE REJECT-FILE.
+           PERFORM 0910-CLEAR-RESTART-CTL.
+           CLOSE CONTROL-RPT.
+           CLOSE MASTER-REF-FILE.
+           CLOSE EXCP-FILE.
+           CLOSE RECON-RPT.
+           CLOSE AUDIT-FILE.
+
+       0910-CLEAR-RESTART-CTL.
+           CLOSE RESTART-CTL-FILE.
+           OPEN OUTPUT RESTART-CTL-FILE.
+           CLOSE RESTART-CTL-FILE.
+
+       0950-PRINT-CONTROL-REPORT.
+           MOVE WS-RPT-TITLE-LINE   TO CTL-RPT-REC.
+           WRITE CTL-RPT-REC.
+           PERFORM 0955-PRINT-RESTART-LINE.
+           MOVE WS-RPT-CALLS-IN  TO WS-RPT-CALLS-IN-ED.
+           MOVE WS-RPT-CALLS-IN-LINE TO CTL-RPT-REC.
+           WRITE CTL-RPT-REC.
+           MOVE WS-RPT-CALLS-OK  TO WS-RPT-CALLS-OK-ED.
+           MOVE WS-RPT-CALLS-OK-LINE TO CTL-RPT-REC.
+           WRITE CTL-RPT-REC.
+           MOVE WS-RPT-CALLS-REJ TO WS-RPT-CALLS-REJ-ED.
+           MOVE WS-RPT-CALLS-REJ-LINE TO CTL-RPT-REC.
+           WRITE CTL-RPT-REC.
+           MOVE WS-RPT-REWRITE-FAIL TO WS-RPT-REWRITE-FAIL-ED.
+           MOVE WS-RPT-REWRITE-FAIL-LINE TO CTL-RPT-REC.
+           WRITE CTL-RPT-REC.
+           MOVE WS-RPT-SOMEINT-TOTAL TO WS-RPT-SOMEINT-ED.
+           MOVE WS-RPT-SOMEINT-LINE TO CTL-RPT-REC.
+           WRITE CTL-RPT-REC.
+
+       0955-PRINT-RESTART-LINE.
+           IF WS-RESTART-SOMEID1 > ZERO
+               MOVE WS-RESTART-SOMEID1 TO WS-RPT-RESTART-ED
+               MOVE WS-RPT-RESTART-LINE TO CTL-RPT-REC
+           ELSE
+               MOVE WS-RPT-FULLRUN-LINE TO CTL-RPT-REC
+           END-IF.
+           WRITE CTL-RPT-REC.
+
+       0960-PRINT-RECON-REPORT.
+           COMPUTE WS-RECON-NET-CHANGE =
+               WS-RECON-CLOSING-TOTAL - WS-RECON-OPENING-TOTAL.
+           IF WS-RECON-NET-CHANGE NOT = ZERO
+               MOVE "Y" TO WS-RECON-OOB-FLAG
+           END-IF.
+           MOVE WS-RECON-TITLE-LINE TO RECON-RPT-REC.
+           WRITE RECON-RPT-REC.
+           IF WS-RESTART-SOMEID1 > ZERO
+               MOVE WS-RESTART-SOMEID1 TO WS-RPT-RESTART-ED
+               MOVE WS-RPT-RESTART-LINE TO RECON-RPT-REC
+           ELSE
+               MOVE WS-RPT-FULLRUN-LINE TO RECON-RPT-REC
+           END-IF.
+           WRITE RECON-RPT-REC.
+           MOVE WS-RECON-OPENING-TOTAL TO WS-RECON-OPEN-ED.
+           MOVE WS-RECON-OPEN-LINE     TO RECON-RPT-REC.
+           WRITE RECON-RPT-REC.
+           MOVE WS-RECON-CLOSING-TOTAL TO WS-RECON-CLOSE-ED.
+           MOVE WS-RECON-CLOSE-LINE    TO RECON-RPT-REC.
+           WRITE RECON-RPT-REC.
+           MOVE WS-RECON-NET-CHANGE    TO WS-RECON-NET-ED.
+           MOVE WS-RECON-NET-LINE      TO RECON-RPT-REC.
+           WRITE RECON-RPT-REC.
+           MOVE WS-RECON-OOB-COUNT     TO WS-RECON-OOB-ED.
+           IF RECON-OUT-OF-BALANCE
+               MOVE "YES" TO WS-RECON-OOB-DISPLAY
+           ELSE
+               MOVE "NO"  TO WS-RECON-OOB-DISPLAY
+           END-IF.
+           MOVE WS-RECON-OOB-LINE      TO RECON-RPT-REC.
+           WRITE RECON-RPT-REC.
